@@ -0,0 +1,169 @@
+000100* CXB40098.CBL
+000110*
+000120*     PROGRAM:  CXB40098   ("Batch_Copy_And_Double")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Batch driver for CXB40092 ("Copy_and_Double").  Reads
+000160*          a sequential file of binary integers, CALLs CXB40092
+000170*          once per record, writes the OUT-INTEGER/OUT-DOUBLE
+000180*          results to a sequential output file, and appends one
+000190*          record per call to a doubling log so a later
+000200*          reconciliation pass can independently verify that
+000210*          OUT-DOUBLE really is IN-INTEGER times two.
+000220*
+000230*     INPUTS:
+000240*          DBLIN      - sequential file of binary integer records.
+000250*
+000260*     OUTPUTS:
+000270*          DBLOUT     - sequential file of OUT-INTEGER/OUT-DOUBLE
+000280*                       result records.
+000290*          DBLLOG     - sequential log, one record per call, used
+000300*                       by the CXB40099 reconciliation program.
+000310*
+000320*     CHANGE HISTORY:
+000330*       09 AUG 2026   DPO   Initial release.
+000335*       09 AUG 2026   DPO   Widened the integer fields to match
+000336*                           CXB40092's PIC S9(9) In/Out linkage.
+000337*       09 AUG 2026   DPO   Added DO-OUT-OVERFLOW to DBL-OUT-
+000338*                           RECORD so a consumer of DBLOUT, not
+000339*                           just DBLLOG, can tell a wrapped
+000341*                           DO-OUT-DOUBLE from a genuine one,
+000342*                           instead of silently trusting it.
+000343*
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. CXB40098.
+000370 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000380 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000390 DATE-WRITTEN. 09 AUG 2026.
+000400 DATE-COMPILED.
+000410*
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT DBL-IN-FILE ASSIGN TO "DBLIN"
+000460         ORGANIZATION IS SEQUENTIAL.
+000470     SELECT DBL-OUT-FILE ASSIGN TO "DBLOUT"
+000480         ORGANIZATION IS SEQUENTIAL.
+000490     SELECT DBL-LOG-FILE ASSIGN TO "DBLLOG"
+000500         ORGANIZATION IS SEQUENTIAL.
+000510*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  DBL-IN-FILE
+000550     RECORDING MODE IS F.
+000560 01  DBL-IN-RECORD.
+000570     05  DI-IN-INTEGER         PIC S9(9)  USAGE IS BINARY.
+000580*
+000590 FD  DBL-OUT-FILE
+000600     RECORDING MODE IS F.
+000610 01  DBL-OUT-RECORD.
+000620     05  DO-OUT-INTEGER        PIC S9(9)  USAGE IS BINARY.
+000630     05  DO-OUT-DOUBLE         PIC S9(9)  USAGE IS BINARY.
+000635     05  DO-OUT-OVERFLOW       PIC X(01).
+000640*
+000650 FD  DBL-LOG-FILE
+000660     RECORDING MODE IS F.
+000670 01  DBL-LOG-RECORD.
+000680     05  DL-IN-INTEGER         PIC S9(9)  USAGE IS BINARY.
+000690     05  DL-OUT-INTEGER        PIC S9(9)  USAGE IS BINARY.
+000700     05  DL-OUT-DOUBLE         PIC S9(9)  USAGE IS BINARY.
+000710     05  DL-OUT-OVERFLOW       PIC X(01).
+000720*
+000730 WORKING-STORAGE SECTION.
+000740*
+000750*    STANDALONE COUNTERS AND SWITCHES
+000760*
+000770 77  WS-RECORD-COUNT           PIC 9(09)  COMP VALUE ZERO.
+000780 77  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+000790     88  END-OF-INPUT                        VALUE 'Y'.
+000800     88  NOT-END-OF-INPUT                     VALUE 'N'.
+000810*
+000820*    WORKING COPIES OF THE CXB40092 LINKAGE PARAMETERS
+000830*
+000840 01  WS-DOUBLE-PARMS.
+000850     05  WS-IN-INTEGER         PIC S9(9)  USAGE IS BINARY.
+000860     05  WS-OUT-INTEGER        PIC S9(9)  USAGE IS BINARY.
+000870     05  WS-OUT-DOUBLE         PIC S9(9)  USAGE IS BINARY.
+000880     05  WS-OUT-OVERFLOW       PIC X(01).
+000890         88  WS-DOUBLE-OVERFLOW             VALUE 'Y'.
+000900         88  WS-NO-DOUBLE-OVERFLOW          VALUE 'N'.
+000910*
+000920 PROCEDURE DIVISION.
+000930*
+000940*===============================================================
+000950*    0000-MAINLINE
+000960*===============================================================
+000970 0000-MAINLINE.
+000980*
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000*
+001010     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001020         UNTIL END-OF-INPUT.
+001030*
+001040     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001050*
+001060     STOP RUN.
+001070*
+001080*===============================================================
+001090*    1000-INITIALIZE
+001100*===============================================================
+001110 1000-INITIALIZE.
+001120*
+001130     OPEN INPUT DBL-IN-FILE.
+001140     OPEN OUTPUT DBL-OUT-FILE.
+001150     OPEN OUTPUT DBL-LOG-FILE.
+001160*
+001170     READ DBL-IN-FILE
+001180         AT END
+001190             SET END-OF-INPUT TO TRUE
+001200     END-READ.
+001210*
+001220 1000-EXIT.
+001230     EXIT.
+001240*
+001250*===============================================================
+001260*    2000-PROCESS-RECORD
+001270*===============================================================
+001280 2000-PROCESS-RECORD.
+001290*
+001300     MOVE DI-IN-INTEGER TO WS-IN-INTEGER.
+001310*
+001320     CALL 'CXB40092' USING WS-IN-INTEGER
+001330                            WS-OUT-INTEGER
+001340                            WS-OUT-DOUBLE
+001350                            WS-OUT-OVERFLOW.
+001360*
+001370     MOVE WS-OUT-INTEGER TO DO-OUT-INTEGER.
+001380     MOVE WS-OUT-DOUBLE  TO DO-OUT-DOUBLE.
+001385     MOVE WS-OUT-OVERFLOW TO DO-OUT-OVERFLOW.
+001390     WRITE DBL-OUT-RECORD.
+001400*
+001410     MOVE WS-IN-INTEGER   TO DL-IN-INTEGER.
+001420     MOVE WS-OUT-INTEGER  TO DL-OUT-INTEGER.
+001430     MOVE WS-OUT-DOUBLE   TO DL-OUT-DOUBLE.
+001440     MOVE WS-OUT-OVERFLOW TO DL-OUT-OVERFLOW.
+001450     WRITE DBL-LOG-RECORD.
+001460*
+001470     ADD 1 TO WS-RECORD-COUNT.
+001480*
+001490     READ DBL-IN-FILE
+001500         AT END
+001510             SET END-OF-INPUT TO TRUE
+001520     END-READ.
+001530*
+001540 2000-EXIT.
+001550     EXIT.
+001560*
+001570*===============================================================
+001580*    9000-TERMINATE
+001590*===============================================================
+001600 9000-TERMINATE.
+001610*
+001620     CLOSE DBL-IN-FILE.
+001630     CLOSE DBL-OUT-FILE.
+001640     CLOSE DBL-LOG-FILE.
+001650*
+001660     DISPLAY "CXB40098 RECORDS PROCESSED: " WS-RECORD-COUNT.
+001670*
+001680 9000-EXIT.
+001690     EXIT.

@@ -0,0 +1,298 @@
+000100* CXB40093.CBL
+000110*
+000120*     PROGRAM:  CXB40093   ("Batch_Copy_String")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Batch driver for CXB40091 ("Copy_String").  Reads a
+000160*          sequential file of eight byte string records, CALLs
+000170*          CXB40091 once per record, and writes the resulting
+000180*          OUT-STRING values to a sequential output file.  This
+000190*          lets an overnight run push an entire transaction file
+000200*          through Copy_String without the calling Ada program
+000210*          having to loop over the records itself.
+000220*
+000230*     INPUTS:
+000240*          TRANS-IN   - sequential file of 8-byte string records.
+000250*
+000260*     OUTPUTS:
+000270*          TRANS-OUT  - sequential file of 8-byte string records,
+000280*                       one output record per input record.
+000290*
+000300*     CHANGE HISTORY:
+000310*       09 AUG 2026   DPO   Initial release.
+000320*       09 AUG 2026   DPO   CXB40091 now requires IN-LENGTH,
+000330*                           OUT-LENGTH, and TRUNCATED-FLAG on its
+000340*                           USING clause; this driver supplies
+000350*                           them and counts truncated records.
+000360*       09 AUG 2026   DPO   Added CKPT093 checkpoint file.  The
+000370*                           driver writes the last record number
+000380*                           successfully processed every
+000390*                           CHECKPOINT-INTERVAL records, and a
+000400*                           restart resumes just past that record
+000410*                           instead of reprocessing the file from
+000420*                           the beginning.
+000430*       09 AUG 2026   DPO   CXB40091 now also returns a
+000440*                           REJECTED-FLAG; this driver passes it
+000450*                           through, counts rejected records, and
+000460*                           no longer writes a TRANS-OUT record
+000470*                           for one (CXB40091 already routed it
+000480*                           to SUSPENSE).
+000490*       09 AUG 2026   DPO   The working copy of the CXB40091
+000500*                           linkage parameters now comes from
+000510*                           the shared CXBTRAN copybook instead
+000520*                           of an ad hoc WS-COPY-STRING-PARMS
+000530*                           group.
+000540*       09 AUG 2026   DPO   9000-TERMINATE no longer leaves a
+000550*                           stale CKPT093 behind after a run
+000560*                           that reached end of file with no
+000570*                           restart needed; it now resets
+000580*                           CKPT093 to empty instead of
+000590*                           rewriting the last record count,
+000600*                           so the next run starts fresh
+000610*                           instead of skipping that many
+000620*                           records of a new TRANSIN file.
+000630*                           CKPT093's OPEN/WRITE are now also
+000640*                           status-checked, and the record
+000650*                           carries the truncated/rejected
+000660*                           counts forward too, so a restart's
+000670*                           end-of-job totals include the
+000680*                           records skipped on resume.
+000690*
+000700 IDENTIFICATION DIVISION.
+000710 PROGRAM-ID. CXB40093.
+000720 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000730 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000740 DATE-WRITTEN. 09 AUG 2026.
+000750 DATE-COMPILED.
+000760*
+000770 ENVIRONMENT DIVISION.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+000830         ORGANIZATION IS SEQUENTIAL.
+000840     SELECT CHECKPOINT-FILE ASSIGN TO "CKPT093"
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-CKPT-STATUS.
+000870*
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  TRANS-IN-FILE
+000910     RECORDING MODE IS F.
+000920 01  TRANS-IN-RECORD.
+000930     05  TI-IN-STRING          PIC X(08).
+000940*
+000950 FD  TRANS-OUT-FILE
+000960     RECORDING MODE IS F.
+000970 01  TRANS-OUT-RECORD.
+000980     05  TO-OUT-STRING         PIC X(08).
+000990*
+001000 FD  CHECKPOINT-FILE
+001010     RECORDING MODE IS F.
+001020 01  CHECKPOINT-RECORD.
+001030     05  CK-LAST-RECORD        PIC 9(09)  COMP.
+001040     05  CK-TRUNC-COUNT        PIC 9(09)  COMP.
+001050     05  CK-REJECT-COUNT       PIC 9(09)  COMP.
+001060*
+001070 WORKING-STORAGE SECTION.
+001080*
+001090*    STANDALONE COUNTERS AND SWITCHES
+001100*
+001110 77  WS-RECORD-COUNT           PIC 9(09)  COMP VALUE ZERO.
+001120 77  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+001130     88  END-OF-INPUT                        VALUE 'Y'.
+001140     88  NOT-END-OF-INPUT                     VALUE 'N'.
+001150*
+001160*    WORKING COPY OF THE CXB40091 LINKAGE PARAMETERS, SHARED
+001170*    VIA THE CXBTRAN COPYBOOK
+001180*
+001190 01  WS-TRANSACTION-WORK.
+001200     COPY CXBTRAN.
+001210*
+001220 77  WS-TRUNC-COUNT            PIC 9(09)  COMP VALUE ZERO.
+001230 77  WS-REJECT-COUNT           PIC 9(09)  COMP VALUE ZERO.
+001240*
+001250*    CHECKPOINT/RESTART WORKING STORAGE
+001260*
+001270 77  WS-CKPT-STATUS            PIC X(02)  VALUE SPACES.
+001280     88  WS-CKPT-FILE-OK                     VALUE '00'.
+001290 77  WS-CHECKPOINT-INTERVAL    PIC 9(05)  COMP VALUE 100.
+001300 77  WS-RESTART-COUNT          PIC 9(09)  COMP VALUE ZERO.
+001310 77  WS-SKIP-IDX               PIC 9(09)  COMP VALUE ZERO.
+001320 77  WS-CKPT-QUOTIENT          PIC 9(09)  COMP VALUE ZERO.
+001330 77  WS-CKPT-REMAINDER         PIC 9(05)  COMP VALUE ZERO.
+001340*
+001350 PROCEDURE DIVISION.
+001360*
+001370*===============================================================
+001380*    0000-MAINLINE
+001390*===============================================================
+001400 0000-MAINLINE.
+001410*
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430*
+001440     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001450         UNTIL END-OF-INPUT.
+001460*
+001470     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001480*
+001490     STOP RUN.
+001500*
+001510*===============================================================
+001520*    1000-INITIALIZE
+001530*===============================================================
+001540 1000-INITIALIZE.
+001550*
+001560     OPEN INPUT CHECKPOINT-FILE.
+001570     IF WS-CKPT-FILE-OK
+001580         READ CHECKPOINT-FILE
+001590             AT END
+001600                 CONTINUE
+001610             NOT AT END
+001620                 MOVE CK-LAST-RECORD   TO WS-RESTART-COUNT
+001630                 MOVE CK-TRUNC-COUNT   TO WS-TRUNC-COUNT
+001640                 MOVE CK-REJECT-COUNT  TO WS-REJECT-COUNT
+001650         END-READ
+001660         CLOSE CHECKPOINT-FILE
+001670     END-IF.
+001680*
+001690     OPEN INPUT TRANS-IN-FILE.
+001700     IF WS-RESTART-COUNT > 0
+001710         OPEN EXTEND TRANS-OUT-FILE
+001720     ELSE
+001730         OPEN OUTPUT TRANS-OUT-FILE
+001740     END-IF.
+001750*
+001760     READ TRANS-IN-FILE
+001770         AT END
+001780             SET END-OF-INPUT TO TRUE
+001790     END-READ.
+001800*
+001810     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+001820     PERFORM 1100-SKIP-RECORD THRU 1100-EXIT
+001830         VARYING WS-SKIP-IDX FROM 1 BY 1
+001840         UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR END-OF-INPUT.
+001850*
+001860 1000-EXIT.
+001870     EXIT.
+001880*
+001890*===============================================================
+001900*    1100-SKIP-RECORD
+001910*===============================================================
+001920 1100-SKIP-RECORD.
+001930*
+001940     READ TRANS-IN-FILE
+001950         AT END
+001960             SET END-OF-INPUT TO TRUE
+001970     END-READ.
+001980*
+001990 1100-EXIT.
+002000     EXIT.
+002010*
+002020*===============================================================
+002030*    2000-PROCESS-RECORD
+002040*===============================================================
+002050 2000-PROCESS-RECORD.
+002060*
+002070     MOVE SPACES TO CXB-IN-STRING.
+002080     MOVE TI-IN-STRING TO CXB-IN-STRING.
+002090     MOVE 8 TO CXB-IN-LENGTH.
+002100*
+002110     CALL 'CXB40091' USING CXB-IN-STRING
+002120                            CXB-IN-LENGTH
+002130                            CXB-OUT-STRING
+002140                            CXB-OUT-LENGTH
+002150                            CXB-TRUNCATED-FLAG
+002160                            CXB-REJECTED-FLAG.
+002170*
+002180     IF CXB-INPUT-REJECTED
+002190         ADD 1 TO WS-REJECT-COUNT
+002200     ELSE
+002210         MOVE CXB-OUT-STRING(1:8) TO TO-OUT-STRING
+002220         IF CXB-STRING-TRUNCATED
+002230             ADD 1 TO WS-TRUNC-COUNT
+002240         END-IF
+002250         WRITE TRANS-OUT-RECORD
+002260     END-IF.
+002270*
+002280     ADD 1 TO WS-RECORD-COUNT.
+002290*
+002300     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+002310         GIVING WS-CKPT-QUOTIENT
+002320         REMAINDER WS-CKPT-REMAINDER.
+002330     IF WS-CKPT-REMAINDER = 0
+002340         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+002350     END-IF.
+002360*
+002370     READ TRANS-IN-FILE
+002380         AT END
+002390             SET END-OF-INPUT TO TRUE
+002400     END-READ.
+002410*
+002420 2000-EXIT.
+002430     EXIT.
+002440*
+002450*===============================================================
+002460*    5000-WRITE-CHECKPOINT
+002470*===============================================================
+002480 5000-WRITE-CHECKPOINT.
+002490*
+002500     OPEN OUTPUT CHECKPOINT-FILE.
+002510     IF WS-CKPT-FILE-OK
+002520         MOVE WS-RECORD-COUNT  TO CK-LAST-RECORD
+002530         MOVE WS-TRUNC-COUNT   TO CK-TRUNC-COUNT
+002540         MOVE WS-REJECT-COUNT  TO CK-REJECT-COUNT
+002550         WRITE CHECKPOINT-RECORD
+002560         IF NOT WS-CKPT-FILE-OK
+002570             DISPLAY 'CXB40093 CKPT093 WRITE FAILED, STATUS='
+002580                 WS-CKPT-STATUS
+002590         END-IF
+002600         CLOSE CHECKPOINT-FILE
+002610     ELSE
+002620         DISPLAY 'CXB40093 CKPT093 OPEN FAILED, STATUS='
+002630             WS-CKPT-STATUS
+002640     END-IF.
+002650*
+002660 5000-EXIT.
+002670     EXIT.
+002680*
+002690*===============================================================
+002700*    6000-RESET-CHECKPOINT
+002710*===============================================================
+002720 6000-RESET-CHECKPOINT.
+002730*
+002740*    A RUN THAT REACHES THIS PARAGRAPH PROCESSED TRANS-IN-FILE
+002750*    TO END OF FILE WITH NO RESTART NEEDED, SO CKPT093 IS RESET
+002760*    TO EMPTY HERE INSTEAD OF LEFT HOLDING THE LAST CHECKPOINT
+002770*    WRITTEN BY 5000-WRITE-CHECKPOINT.  A SUBSEQUENT RUN'S
+002780*    1000-INITIALIZE THEN FINDS NO CHECKPOINT RECORD AND STARTS
+002790*    A NEW TRANSIN FILE FROM THE BEGINNING INSTEAD OF SKIPPING
+002800*    RECORDS LEFT OVER FROM THIS RUN.
+002810*
+002820     OPEN OUTPUT CHECKPOINT-FILE.
+002830     IF NOT WS-CKPT-FILE-OK
+002840         DISPLAY 'CXB40093 CKPT093 RESET FAILED, STATUS='
+002850             WS-CKPT-STATUS
+002860     END-IF.
+002870     CLOSE CHECKPOINT-FILE.
+002880*
+002890 6000-EXIT.
+002900     EXIT.
+002910*
+002920*===============================================================
+002930*    9000-TERMINATE
+002940*===============================================================
+002950 9000-TERMINATE.
+002960*
+002970     PERFORM 6000-RESET-CHECKPOINT THRU 6000-EXIT.
+002980*
+002990     CLOSE TRANS-IN-FILE.
+003000     CLOSE TRANS-OUT-FILE.
+003010*
+003020     DISPLAY 'CXB40093 RECORDS PROCESSED: ' WS-RECORD-COUNT.
+003030     DISPLAY 'CXB40093 RECORDS TRUNCATED:  ' WS-TRUNC-COUNT.
+003040     DISPLAY 'CXB40093 RECORDS REJECTED:   ' WS-REJECT-COUNT.
+003050*
+003060 9000-EXIT.
+003070     EXIT.

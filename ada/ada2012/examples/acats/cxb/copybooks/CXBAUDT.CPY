@@ -0,0 +1,41 @@
+000100* CXBAUDT.CPY
+000110*
+000120*     COPYBOOK: CXBAUDT
+000130*
+000140*     DESCRIPTION:
+000150*          The call-date/call-time/program-name key and the
+000160*          device-routed field shared by every program that
+000170*          reads or writes AUDITLOG (CXB40090, which writes it,
+000180*          and CXB40097, which reports on it).  Pulled out of
+000190*          CXBTRAN into its own member so a program that only
+000200*          needs the audit-record shape is not forced to also
+000210*          carry CXBTRAN's string and integer transaction
+000220*          fields; CXBTRAN itself COPYs this member for the same
+000230*          fields.
+000240*
+000250*          This copybook has no 01-level header of its own; COPY
+000260*          it into a record already opened with an 01 entry, for
+000270*          example:
+000280*
+000290*              01  AUDIT-RECORD.
+000300*                  COPY CXBAUDT
+000301*                      REPLACING ==CXB-AUDIT-KEY== BY ==AL-AUDIT-KEY==
+000302*                                ==CXB-CALL-DATE== BY ==AL-CALL-DATE==
+000303*                                ==CXB-CALL-TIME== BY ==AL-CALL-TIME==
+000304*                                ==CXB-PROGRAM-NAME==
+000305*                                    BY ==AL-PROGRAM-NAME==
+000306*                                ==CXB-DEVICE-ROUTED==
+000307*                                    BY ==AL-DEVICE-ROUTED==.
+000310*
+000320*     CHANGE HISTORY:
+000330*       09 AUG 2026   DPO   Initial release, split out of
+000340*                           CXBTRAN so CXB40090's AUDIT-RECORD
+000350*                           and CXB40097's copy of it can share
+000360*                           this shape without also carrying
+000370*                           CXBTRAN's string/integer fields.
+000380*
+000390     05  CXB-AUDIT-KEY.
+000400         10  CXB-CALL-DATE         PIC 9(06).
+000410         10  CXB-CALL-TIME         PIC 9(08).
+000420         10  CXB-PROGRAM-NAME      PIC X(08).
+000430     05  CXB-DEVICE-ROUTED         PIC X(08).

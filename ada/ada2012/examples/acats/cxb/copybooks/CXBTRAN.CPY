@@ -0,0 +1,56 @@
+000100* CXBTRAN.CPY
+000110*
+000120*     COPYBOOK: CXBTRAN
+000130*
+000140*     DESCRIPTION:
+000150*          Common transaction-record layout shared across the
+000160*          CXB400xx bridge services: the program-name/timestamp
+000170*          fields CXB40090 ("Initialize") records (via the
+000175*          nested CXBAUDT member), the string fields CXB40091
+000180*          ("Copy_String") passes back and forth, the integer
+000190*          fields CXB40092 ("Copy_and_Double") passes back and
+000200*          forth, and the status flags all three use to tell the
+000210*          caller what happened.  New batch work that spans more
+000220*          than one bridge service should build on this
+000230*          copybook instead of inventing another ad hoc record
+000240*          shape.
+000250*
+000260*          This copybook has no 01-level header of its own; COPY
+000270*          it into a record already opened with an 01 entry, for
+000280*          example:
+000290*
+000300*              01  ORCH-OUT-RECORD.
+000310*                  COPY CXBTRAN.
+000320*
+000330*     CHANGE HISTORY:
+000340*       09 AUG 2026   DPO   Initial release.
+000345*       09 AUG 2026   DPO   The program-name/call-date/call-time
+000346*                           key and DEVICE-ROUTED are now pulled
+000347*                           in from the CXBAUDT member instead of
+000348*                           being declared here directly, so
+000349*                           CXB40090's AUDIT-RECORD can share the
+000350*                           same fields without also carrying
+000351*                           the string/integer fields below.
+000352*
+000360     COPY CXBAUDT.
+000400     05  CXB-STRING-FIELDS.
+000410         10  CXB-IN-STRING         PIC X(80).
+000420         10  CXB-IN-LENGTH         PIC 9(03)  USAGE IS COMP.
+000430         10  CXB-OUT-STRING        PIC X(80).
+000440         10  CXB-OUT-LENGTH        PIC 9(03)  USAGE IS COMP.
+000450*
+000460     05  CXB-INTEGER-FIELDS.
+000470         10  CXB-IN-INTEGER        PIC S9(09) USAGE IS BINARY.
+000480         10  CXB-OUT-INTEGER       PIC S9(09) USAGE IS BINARY.
+000490         10  CXB-OUT-DOUBLE        PIC S9(09) USAGE IS BINARY.
+000500*
+000510     05  CXB-STATUS-FLAGS.
+000520         10  CXB-TRUNCATED-FLAG    PIC X(01).
+000530             88  CXB-STRING-TRUNCATED          VALUE 'Y'.
+000540             88  CXB-STRING-NOT-TRUNCATED      VALUE 'N'.
+000550         10  CXB-REJECTED-FLAG     PIC X(01).
+000560             88  CXB-INPUT-REJECTED            VALUE 'Y'.
+000570             88  CXB-INPUT-ACCEPTED            VALUE 'N'.
+000580         10  CXB-OVERFLOW-FLAG     PIC X(01).
+000590             88  CXB-DOUBLE-OVERFLOW           VALUE 'Y'.
+000600             88  CXB-NO-DOUBLE-OVERFLOW        VALUE 'N'.

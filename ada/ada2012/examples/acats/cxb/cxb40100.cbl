@@ -0,0 +1,255 @@
+000100* CXB40100.CBL
+000110*
+000120*     PROGRAM:  CXB40100   ("Batch_Bridge_Orchestrator")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Sequences the three CXB400xx bridge services as a
+000160*          single batch job: CXB40090 ("Initialize") is run once
+000170*          at job start, then for every input record CXB40091
+000180*          ("Copy_String") and CXB40092 ("Copy_and_Double") are
+000190*          run in turn, each step's RETURN-CODE gating whether
+000200*          the next step runs, the way job steps are gated by
+000210*          condition codes.  CXB40091's RETURN-CODE of 8 (the
+000220*          record was rejected to SUSPENSE) skips CXB40092 for
+000230*          that record instead of doubling an integer for a
+000240*          record that was never successfully copied.  A
+000250*          RETURN-CODE of 8 or higher from CXB40090 aborts the
+000260*          whole run before any records are processed.
+000270*
+000280*     INPUTS:
+000290*          ORCHIN     - sequential file of one string and one
+000300*                       binary integer per record.
+000310*
+000320*     OUTPUTS:
+000330*          ORCHOUT    - sequential file of one result record per
+000340*                       input record, recording the outcome of
+000350*                       each step.
+000360*
+000370*     CHANGE HISTORY:
+000380*       09 AUG 2026   DPO   Initial release.
+000390*       09 AUG 2026   DPO   Switched ORCH-OUT-RECORD and the
+000400*                           working copies of the CXB40091 and
+000410*                           CXB40092 linkage parameters over to
+000420*                           the shared CXBTRAN copybook.
+000430*       09 AUG 2026   DPO   9000-TERMINATE now moves a job-
+000440*                           level worst-case RETURN-CODE,
+000450*                           tracked across all three steps, back
+000460*                           to RETURN-CODE before STOP RUN.
+000470*                           Previously the special register held
+000480*                           only the last record's step results,
+000490*                           so a caller checking this job's
+000500*                           condition code could miss a failure
+000510*                           on an earlier record.
+000520*
+000530 IDENTIFICATION DIVISION.
+000540 PROGRAM-ID. CXB40100.
+000550 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000560 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000570 DATE-WRITTEN. 09 AUG 2026.
+000580 DATE-COMPILED.
+000590*
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT ORCH-IN-FILE ASSIGN TO "ORCHIN"
+000640         ORGANIZATION IS SEQUENTIAL.
+000650     SELECT ORCH-OUT-FILE ASSIGN TO "ORCHOUT"
+000660         ORGANIZATION IS SEQUENTIAL.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  ORCH-IN-FILE
+000710     RECORDING MODE IS F.
+000720 01  ORCH-IN-RECORD.
+000730     05  OI-IN-STRING          PIC X(08).
+000740     05  OI-IN-INTEGER         PIC S9(09) USAGE IS BINARY.
+000750*
+000760 FD  ORCH-OUT-FILE
+000770     RECORDING MODE IS F.
+000780 01  ORCH-OUT-RECORD.
+000790     05  OO-OUT-STRING         PIC X(08).
+000800     05  OO-STEP2-RC           PIC 9(03).
+000810     05  OO-OUT-INTEGER        PIC S9(09) USAGE IS BINARY.
+000820     05  OO-OUT-DOUBLE         PIC S9(09) USAGE IS BINARY.
+000830     05  OO-STEP3-RC           PIC 9(03).
+000840*
+000850 WORKING-STORAGE SECTION.
+000860*
+000870*    STANDALONE COUNTERS AND SWITCHES
+000880*
+000890 77  WS-RECORD-COUNT           PIC 9(09)  COMP VALUE ZERO.
+000900 77  WS-STEP1-RC               PIC S9(04) COMP VALUE ZERO.
+000910 77  WS-STEP2-RC               PIC S9(04) COMP VALUE ZERO.
+000920 77  WS-STEP3-RC               PIC S9(04) COMP VALUE ZERO.
+000930*
+000940*    WS-JOB-RC IS THE WORST (HIGHEST) RETURN-CODE SEEN FROM ANY
+000950*    STEP ACROSS THE WHOLE RUN.  9000-TERMINATE MOVES IT BACK TO
+000960*    RETURN-CODE BEFORE STOP RUN, SO THE JOB'S OWN CONDITION
+000970*    CODE REFLECTS THE WORST STEP RATHER THAN ONLY THE LAST
+000980*    RECORD PROCESSED.
+000990*
+001000 77  WS-JOB-RC                 PIC S9(04) COMP VALUE ZERO.
+001010*
+001020 77  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+001030     88  END-OF-INPUT                        VALUE 'Y'.
+001040     88  NOT-END-OF-INPUT                     VALUE 'N'.
+001050*
+001060 77  WS-ABORT-SWITCH           PIC X(01)  VALUE 'N'.
+001070     88  JOB-ABORTED                          VALUE 'Y'.
+001080     88  JOB-NOT-ABORTED                       VALUE 'N'.
+001090*
+001100*    WORKING COPY OF THE CXB40091/CXB40092 LINKAGE PARAMETERS,
+001110*    SHARED VIA THE CXBTRAN COPYBOOK
+001120*
+001130 01  WS-TRANSACTION-WORK.
+001140     COPY CXBTRAN.
+001150*
+001160 PROCEDURE DIVISION.
+001170*
+001180*===============================================================
+001190*    0000-MAINLINE
+001200*===============================================================
+001210 0000-MAINLINE.
+001220*
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240*
+001250     PERFORM 2000-RUN-STEP-ONE THRU 2000-EXIT.
+001260*
+001270     IF JOB-NOT-ABORTED
+001280         PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+001290             UNTIL END-OF-INPUT
+001300     END-IF.
+001310*
+001320     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001330*
+001340     STOP RUN.
+001350*
+001360*===============================================================
+001370*    1000-INITIALIZE
+001380*===============================================================
+001390 1000-INITIALIZE.
+001400*
+001410     OPEN INPUT ORCH-IN-FILE.
+001420     OPEN OUTPUT ORCH-OUT-FILE.
+001430*
+001440     READ ORCH-IN-FILE
+001450         AT END
+001460             SET END-OF-INPUT TO TRUE
+001470     END-READ.
+001480*
+001490 1000-EXIT.
+001500     EXIT.
+001510*
+001520*===============================================================
+001530*    2000-RUN-STEP-ONE
+001540*===============================================================
+001550 2000-RUN-STEP-ONE.
+001560*
+001570     CALL 'CXB40090'.
+001580     MOVE RETURN-CODE TO WS-STEP1-RC.
+001590     IF WS-STEP1-RC > WS-JOB-RC
+001600         MOVE WS-STEP1-RC TO WS-JOB-RC
+001610     END-IF.
+001620*
+001630     IF WS-STEP1-RC >= 8
+001640         SET JOB-ABORTED TO TRUE
+001650         DISPLAY 'CXB40100 STEP ONE FAILED, RC=' WS-STEP1-RC
+001660         DISPLAY 'CXB40100 RUN ABORTED'
+001670     END-IF.
+001680*
+001690 2000-EXIT.
+001700     EXIT.
+001710*
+001720*===============================================================
+001730*    3000-PROCESS-RECORD
+001740*===============================================================
+001750 3000-PROCESS-RECORD.
+001760*
+001770     PERFORM 3100-RUN-STEP-TWO THRU 3100-EXIT.
+001780*
+001790     IF WS-STEP2-RC < 8
+001800         PERFORM 3200-RUN-STEP-THREE THRU 3200-EXIT
+001810     ELSE
+001820         MOVE ZERO TO CXB-OUT-INTEGER
+001830         MOVE ZERO TO CXB-OUT-DOUBLE
+001840         MOVE 0 TO WS-STEP3-RC
+001850     END-IF.
+001860*
+001870     MOVE CXB-OUT-STRING(1:8) TO OO-OUT-STRING.
+001880     MOVE WS-STEP2-RC         TO OO-STEP2-RC.
+001890     MOVE CXB-OUT-INTEGER     TO OO-OUT-INTEGER.
+001900     MOVE CXB-OUT-DOUBLE      TO OO-OUT-DOUBLE.
+001910     MOVE WS-STEP3-RC         TO OO-STEP3-RC.
+001920     WRITE ORCH-OUT-RECORD.
+001930*
+001940     ADD 1 TO WS-RECORD-COUNT.
+001950*
+001960     READ ORCH-IN-FILE
+001970         AT END
+001980             SET END-OF-INPUT TO TRUE
+001990     END-READ.
+002000*
+002010 3000-EXIT.
+002020     EXIT.
+002030*
+002040*===============================================================
+002050*    3100-RUN-STEP-TWO
+002060*===============================================================
+002070 3100-RUN-STEP-TWO.
+002080*
+002090     MOVE SPACES TO CXB-IN-STRING.
+002100     MOVE OI-IN-STRING TO CXB-IN-STRING.
+002110     MOVE 8 TO CXB-IN-LENGTH.
+002120*
+002130     CALL 'CXB40091' USING CXB-IN-STRING
+002140                            CXB-IN-LENGTH
+002150                            CXB-OUT-STRING
+002160                            CXB-OUT-LENGTH
+002170                            CXB-TRUNCATED-FLAG
+002180                            CXB-REJECTED-FLAG.
+002190     MOVE RETURN-CODE TO WS-STEP2-RC.
+002200     IF WS-STEP2-RC > WS-JOB-RC
+002210         MOVE WS-STEP2-RC TO WS-JOB-RC
+002220     END-IF.
+002230*
+002240 3100-EXIT.
+002250     EXIT.
+002260*
+002270*===============================================================
+002280*    3200-RUN-STEP-THREE
+002290*===============================================================
+002300 3200-RUN-STEP-THREE.
+002310*
+002320     MOVE OI-IN-INTEGER TO CXB-IN-INTEGER.
+002330*
+002340     CALL 'CXB40092' USING CXB-IN-INTEGER
+002350                            CXB-OUT-INTEGER
+002360                            CXB-OUT-DOUBLE
+002370                            CXB-OVERFLOW-FLAG.
+002380     MOVE RETURN-CODE TO WS-STEP3-RC.
+002390     IF WS-STEP3-RC > WS-JOB-RC
+002400         MOVE WS-STEP3-RC TO WS-JOB-RC
+002410     END-IF.
+002420*
+002430 3200-EXIT.
+002440     EXIT.
+002450*
+002460*===============================================================
+002470*    9000-TERMINATE
+002480*===============================================================
+002490 9000-TERMINATE.
+002500*
+002510     CLOSE ORCH-IN-FILE.
+002520     CLOSE ORCH-OUT-FILE.
+002530*
+002540     DISPLAY 'CXB40100 RECORDS PROCESSED: ' WS-RECORD-COUNT.
+002550     IF JOB-ABORTED
+002560         DISPLAY 'CXB40100 JOB STATUS:        ABORTED'
+002570     ELSE
+002580         DISPLAY 'CXB40100 JOB STATUS:        COMPLETE'
+002590     END-IF.
+002600*
+002610     MOVE WS-JOB-RC TO RETURN-CODE.
+002620*
+002630 9000-EXIT.
+002640     EXIT.

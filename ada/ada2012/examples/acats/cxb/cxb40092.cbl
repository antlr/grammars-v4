@@ -49,7 +49,18 @@
       *    10 Jun 1996   SAIC   Incorporated reviewer comments for ACVC 2.1.
       *    26 Jun 1998   EDS    Substituted COBOL code provided by RBK Dewar
       *                         for original incorrect COBOL code
-      * 
+      *    09 Aug 2026   DPO    Added OUT-OVERFLOW linkage parameter. The
+      *                         doubling ADD now has an ON SIZE ERROR
+      *                         clause that sets OUT-OVERFLOW instead of
+      *                         letting OUT-DOUBLE wrap silently.
+      *    09 Aug 2026   DPO    Widened IN-INTEGER, OUT-INTEGER, and
+      *                         OUT-DOUBLE from PIC S9999 to PIC S9(9)
+      *                         so a caller has more headroom before
+      *                         hitting OUT-OVERFLOW.
+      *    09 Aug 2026   DPO    MAIN now sets RETURN-CODE (0 normal,
+      *                         8 on overflow) so a calling batch job
+      *                         can check the outcome of this step.
+      *
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CXB40092.
@@ -101,9 +112,17 @@
 
       * These examples support parameter passing by reference.
 
-       01  IN-INTEGER           PIC S9999  USAGE IS BINARY.
-       01  OUT-INTEGER          PIC S9999  USAGE IS BINARY.
-       01  OUT-DOUBLE           PIC S9999  USAGE IS BINARY.
+       01  IN-INTEGER           PIC S9(9)  USAGE IS BINARY.
+       01  OUT-INTEGER          PIC S9(9)  USAGE IS BINARY.
+       01  OUT-DOUBLE           PIC S9(9)  USAGE IS BINARY.
+
+      * OUT-OVERFLOW is set by MAIN whenever doubling IN-INTEGER will
+      * not fit in OUT-DOUBLE, so the caller can detect a wrapped
+      * result instead of trusting a bad OUT-DOUBLE value.
+
+       01  OUT-OVERFLOW         PIC X(1).
+           88  DOUBLE-OVERFLOW               VALUE 'Y'.
+           88  NO-DOUBLE-OVERFLOW            VALUE 'N'.
 
       * The USAGE IS BINARY clause specifies that a radix of 2
       * is used to represent a numeric item in the storage of a
@@ -120,9 +139,19 @@
 
        PROCEDURE DIVISION USING IN-INTEGER
                                OUT-INTEGER
-                               OUT-DOUBLE.
+                               OUT-DOUBLE
+                               OUT-OVERFLOW.
        MAIN.
 
+           SET NO-DOUBLE-OVERFLOW TO TRUE.
            MOVE IN-INTEGER TO OUT-INTEGER.
-           ADD IN-INTEGER OUT-INTEGER GIVING OUT-DOUBLE.
+           ADD IN-INTEGER OUT-INTEGER GIVING OUT-DOUBLE
+               ON SIZE ERROR
+                   SET DOUBLE-OVERFLOW TO TRUE
+           END-ADD.
+           IF DOUBLE-OVERFLOW
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            EXIT PROGRAM.

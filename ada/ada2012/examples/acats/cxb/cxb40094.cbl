@@ -0,0 +1,84 @@
+000100* CXB40094.CBL
+000110*
+000120*     PROGRAM:  CXB40094   ("Copy_and_Double_Amount")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Decimal companion to CXB40092 ("Copy_and_Double").  It
+000160*          accepts a signed packed-decimal amount with two digits
+000170*          of cents, copies it into an Out parameter, then
+000180*          doubles the In parameter value and sets the doubled
+000190*          value into a second Out parameter.  It exists so
+000200*          per-diem and other dollar amounts can be routed
+000210*          through the same doubling service without losing the
+000220*          fractional part the way CXB40092's whole-number
+000230*          binary fields would.
+000240*
+000250*     INPUTS:
+000260*          IN-AMOUNT  - a signed packed-decimal amount, 7 integer
+000270*                       digits and 2 decimal digits.
+000280*
+000290*     OUTPUTS:
+000300*          OUT-AMOUNT        - a copy of IN-AMOUNT.
+000310*          OUT-DOUBLE-AMOUNT - IN-AMOUNT doubled.
+000320*          OUT-OVERFLOW      - set when the doubled value will
+000330*                              not fit in OUT-DOUBLE-AMOUNT, the
+000340*                              same convention CXB40092 uses for
+000350*                              its binary OUT-DOUBLE.
+000360*
+000370*     CHANGE HISTORY:
+000380*       09 AUG 2026   DPO   Initial release, as a decimal/cents
+000390*                           companion to CXB40092.
+000400*
+000410 IDENTIFICATION DIVISION.
+000420 PROGRAM-ID. CXB40094.
+000430 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000440 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000450 DATE-WRITTEN. 09 AUG 2026.
+000460 DATE-COMPILED.
+000470*
+000480 ENVIRONMENT DIVISION.
+000490*
+000500 DATA DIVISION.
+000510 WORKING-STORAGE SECTION.
+000520*
+000530*    STANDALONE ITEMS
+000540*
+000550 77  PROGRAM-NAME              PIC X(08)  VALUE 'CXB40094'.
+000560*
+000570 LINKAGE SECTION.
+000580*
+000590*    USAGE IS COMP-3 PACKS TWO DECIMAL DIGITS PER BYTE, WITH THE
+000600*    SIGN IN THE LAST NIBBLE, SO FRACTIONAL CENTS SURVIVE THE
+000610*    TRIP THROUGH THIS SERVICE INSTEAD OF BEING TRUNCATED THE WAY
+000620*    A BINARY INTEGER FIELD WOULD FORCE THEM TO BE.
+000630*
+000640 01  IN-AMOUNT                 PIC S9(7)V99 USAGE IS COMP-3.
+000650 01  OUT-AMOUNT                PIC S9(7)V99 USAGE IS COMP-3.
+000660 01  OUT-DOUBLE-AMOUNT         PIC S9(7)V99 USAGE IS COMP-3.
+000670*
+000680*    OUT-OVERFLOW IS SET BY 0000-MAINLINE WHENEVER DOUBLING
+000690*    IN-AMOUNT WILL NOT FIT IN OUT-DOUBLE-AMOUNT, THE SAME
+000700*    CONVENTION CXB40092 USES FOR ITS BINARY OUT-DOUBLE.
+000710*
+000720 01  OUT-OVERFLOW              PIC X(01).
+000730     88  DOUBLE-OVERFLOW                     VALUE 'Y'.
+000740     88  NO-DOUBLE-OVERFLOW                  VALUE 'N'.
+000750*
+000760 PROCEDURE DIVISION USING IN-AMOUNT
+000770                          OUT-AMOUNT
+000780                          OUT-DOUBLE-AMOUNT
+000790                          OUT-OVERFLOW.
+000800*
+000810*===============================================================
+000820*    0000-MAINLINE
+000830*===============================================================
+000840 0000-MAINLINE.
+000850*
+000860     SET NO-DOUBLE-OVERFLOW TO TRUE.
+000870     MOVE IN-AMOUNT TO OUT-AMOUNT.
+000880     ADD IN-AMOUNT OUT-AMOUNT GIVING OUT-DOUBLE-AMOUNT
+000890         ON SIZE ERROR
+000900             SET DOUBLE-OVERFLOW TO TRUE
+000910     END-ADD.
+000920*
+000930     EXIT PROGRAM.

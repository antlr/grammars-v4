@@ -45,7 +45,35 @@
       *    10 Jun 1996   SAIC   Incorporated reviewer comments for ACVC 2.1.
       *    26 Jun 1998   EDS    Substituted COBOL code provided by RBK Dewar
       *                         for original incorrect COBOL code
-      * 
+      *    09 Aug 2026   DPO    Widened IN-STRING/OUT-STRING to 80 bytes
+      *                         and added IN-LENGTH, OUT-LENGTH, and
+      *                         TRUNCATED-FLAG linkage parameters so a
+      *                         caller with a string longer than the
+      *                         Out parameter can hold is told about it
+      *                         instead of having it silently chopped.
+      *    09 Aug 2026   DPO    MAIN now rejects an In string that
+      *                         contains a non-printable byte before
+      *                         it is ever copied: the record is
+      *                         written to the SUSPENSE file instead,
+      *                         REJECTED-FLAG is set, and Out is left
+      *                         blank.
+      *    09 Aug 2026   DPO    MAIN now sets RETURN-CODE (0 normal,
+      *                         4 truncated, 8 rejected) so a calling
+      *                         batch job can check the outcome of
+      *                         this step.
+      *    09 Aug 2026   DPO    CHECK-PRINTABLE-CHAR's scan is now also
+      *                         bounded by LENGTH OF IN-STRING, so a
+      *                         caller passing IN-LENGTH greater than
+      *                         IN-STRING's 80 bytes can no longer
+      *                         drive the scan into an out-of-bounds
+      *                         reference modification.
+      *    09 Aug 2026   DPO    WRITE-SUSPENSE-RECORD's OPEN EXTEND
+      *                         fallback now only recreates SUSPENSE on
+      *                         a genuine file-not-found status ('35'),
+      *                         and the WRITE is now status-checked,
+      *                         matching the fix already applied to
+      *                         CXB40090's AUDITLOG handling.
+      *
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CXB40091.
@@ -71,7 +99,25 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * SUSPENSE is where an In string that fails the printable-byte
+      * check is written, instead of letting it flow into Out.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUSPENSE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  SUSPENSE-RECORD.
+           05  SU-IN-STRING          PIC X(80).
+           05  SU-IN-LENGTH          PIC 9(3).
+
        WORKING-STORAGE SECTION.
 
       * All local variables are listed in the Working-Storage Section.
@@ -84,6 +130,22 @@
 
        01  PROGRAM-NAME          PIC X(8)   VALUE 'CXB40091'.
 
+       01  SUSPENSE-FILE-STATUS  PIC X(2).
+           88  SUSPENSE-FILE-OK                  VALUE '00'.
+           88  SUSPENSE-FILE-NOT-FOUND           VALUE '35'.
+
+      * WS-SCAN-INDEX walks the In string one byte at a time while
+      * WS-VALID-SWITCH records whether a non-printable byte (outside
+      * SPACE through the tilde) has been seen.  WS-LOW-PRINTABLE and
+      * WS-HIGH-PRINTABLE bound the printable range.
+
+       01  WS-SCAN-INDEX         PIC 9(3)   USAGE IS COMP.
+       01  WS-VALID-SWITCH       PIC X(1)   VALUE 'Y'.
+           88  INPUT-IS-VALID                 VALUE 'Y'.
+           88  INPUT-IS-NOT-VALID             VALUE 'N'.
+       01  WS-LOW-PRINTABLE      PIC X(1)   VALUE SPACE.
+       01  WS-HIGH-PRINTABLE     PIC X(1)   VALUE '~'.
+
        LINKAGE SECTION.
 
       * All passed variables are listed in the Linkage Section. The
@@ -95,11 +157,99 @@
 
       * These examples support parameter passing by reference. 
 
-       01  IN-STRING            PIC X(8).
-       01  OUT-STRING           PIC X(8).
+       01  IN-STRING            PIC X(80).
+       01  IN-LENGTH            PIC 9(3)   USAGE IS COMP.
+       01  OUT-STRING           PIC X(80).
+       01  OUT-LENGTH           PIC 9(3)   USAGE IS COMP.
+
+      * TRUNCATED-FLAG is set by MAIN whenever IN-LENGTH is larger
+      * than OUT-STRING can hold, so the caller can tell a truncated
+      * copy from a complete one.
+
+       01  TRUNCATED-FLAG       PIC X(1).
+           88  STRING-TRUNCATED              VALUE 'Y'.
+           88  STRING-NOT-TRUNCATED          VALUE 'N'.
 
-       PROCEDURE DIVISION USING IN-STRING OUT-STRING.
+      * REJECTED-FLAG is set by MAIN whenever the In string contains a
+      * non-printable byte.  The caller should treat Out as unset when
+      * this is 'Y' - the record was routed to SUSPENSE instead.
+
+       01  REJECTED-FLAG        PIC X(1).
+           88  INPUT-REJECTED                 VALUE 'Y'.
+           88  INPUT-ACCEPTED                 VALUE 'N'.
+
+       PROCEDURE DIVISION USING IN-STRING
+                               IN-LENGTH
+                               OUT-STRING
+                               OUT-LENGTH
+                               TRUNCATED-FLAG
+                               REJECTED-FLAG.
        MAIN.
 
-           MOVE IN-STRING TO OUT-STRING.
+           SET INPUT-IS-VALID TO TRUE.
+           PERFORM CHECK-PRINTABLE-CHAR THRU CHECK-PRINTABLE-CHAR-EXIT
+               VARYING WS-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-SCAN-INDEX > IN-LENGTH
+                  OR WS-SCAN-INDEX > LENGTH OF IN-STRING
+                  OR INPUT-IS-NOT-VALID.
+
+           IF INPUT-IS-NOT-VALID
+               SET INPUT-REJECTED TO TRUE
+               MOVE SPACES TO OUT-STRING
+               MOVE 0 TO OUT-LENGTH
+               SET STRING-NOT-TRUNCATED TO TRUE
+               PERFORM WRITE-SUSPENSE-RECORD
+                   THRU WRITE-SUSPENSE-RECORD-EXIT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               SET INPUT-ACCEPTED TO TRUE
+               IF IN-LENGTH > LENGTH OF OUT-STRING
+                   MOVE IN-STRING(1:LENGTH OF OUT-STRING) TO OUT-STRING
+                   MOVE LENGTH OF OUT-STRING TO OUT-LENGTH
+                   SET STRING-TRUNCATED TO TRUE
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE IN-STRING TO OUT-STRING
+                   MOVE IN-LENGTH TO OUT-LENGTH
+                   SET STRING-NOT-TRUNCATED TO TRUE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
            EXIT PROGRAM.
+
+       CHECK-PRINTABLE-CHAR.
+
+           IF IN-STRING(WS-SCAN-INDEX:1) < WS-LOW-PRINTABLE
+               OR IN-STRING(WS-SCAN-INDEX:1) > WS-HIGH-PRINTABLE
+               SET INPUT-IS-NOT-VALID TO TRUE
+           END-IF.
+
+       CHECK-PRINTABLE-CHAR-EXIT.
+           EXIT.
+
+       WRITE-SUSPENSE-RECORD.
+
+           MOVE IN-STRING TO SU-IN-STRING.
+           MOVE IN-LENGTH TO SU-IN-LENGTH.
+
+           OPEN EXTEND SUSPENSE-FILE.
+           IF NOT SUSPENSE-FILE-OK AND SUSPENSE-FILE-NOT-FOUND
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+           IF SUSPENSE-FILE-OK OR SUSPENSE-FILE-NOT-FOUND
+               WRITE SUSPENSE-RECORD
+               IF NOT SUSPENSE-FILE-OK
+                   DISPLAY 'CXB40091 SUSPENSE WRITE FAILED, STATUS='
+                       SUSPENSE-FILE-STATUS
+               END-IF
+               CLOSE SUSPENSE-FILE
+           ELSE
+               DISPLAY 'CXB40091 SUSPENSE OPEN FAILED, STATUS='
+                   SUSPENSE-FILE-STATUS
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.

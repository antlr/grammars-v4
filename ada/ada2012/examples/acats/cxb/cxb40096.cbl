@@ -0,0 +1,237 @@
+000100* CXB40096.CBL
+000110*
+000120*     PROGRAM:  CXB40096   ("Copy_String_Trim")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Sibling of CXB40091 ("Copy_String") that trims
+000160*          trailing spaces off the copied string.  It takes the
+000170*          same In/Out linkage shape as CXB40091, so callers
+000180*          that currently CALL CXB40091 can swap in this
+000190*          program without changing how they build the
+000200*          parameter list.
+000210*
+000220*     INPUTS:
+000230*          IN-STRING  - a character string, up to eighty bytes.
+000240*          IN-LENGTH  - the number of significant bytes in
+000250*                       IN-STRING.
+000260*
+000270*     OUTPUTS:
+000280*          OUT-STRING    - a copy of IN-STRING.
+000290*          OUT-LENGTH    - the copied length, with any trailing
+000300*                          spaces trimmed back off.
+000310*          TRUNCATED-FLAG - set when IN-LENGTH is larger than
+000320*                          OUT-STRING can hold.
+000330*          REJECTED-FLAG - set when IN-STRING contains a
+000340*                          non-printable byte; OUT-STRING is
+000350*                          left blank and the record is written
+000360*                          to SUSPENSE instead.
+000370*
+000380*     CHANGE HISTORY:
+000390*       09 AUG 2026   DPO   Initial release.
+000400*       09 AUG 2026   DPO   Added the printable-byte check, the
+000410*                           SUSPENSE file, and REJECTED-FLAG so
+000420*                           this program's linkage stays in step
+000430*                           with CXB40091's and it remains a
+000440*                           true drop-in replacement for it.
+000450*       09 AUG 2026   DPO   Restyled to the shop's standard
+000460*                           sequence-numbered, numbered-paragraph
+000470*                           layout; no functional change.
+000472*       09 AUG 2026   DPO   1000-CHECK-PRINTABLE-CHAR's scan is
+000474*                           now also bounded by LENGTH OF
+000476*                           IN-STRING, so an IN-LENGTH greater
+000477*                           than IN-STRING's 80 bytes can no
+000478*                           longer drive the scan out of bounds.
+000479*                           2000-WRITE-SUSPENSE-RECORD's OPEN
+000481*                           EXTEND fallback now only recreates
+000482*                           SUSPENSE on a genuine file-not-found
+000483*                           status ('35'), and the WRITE is now
+000484*                           status-checked, matching CXB40090's
+000485*                           AUDITLOG handling.
+000486*
+000490 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CXB40096.
+000510 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000520 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000530 DATE-WRITTEN. 09 AUG 2026.
+000540 DATE-COMPILED.
+000550*
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590*
+000600*    SUSPENSE IS WHERE AN IN STRING THAT FAILS THE PRINTABLE-BYTE
+000610*    CHECK IS WRITTEN, INSTEAD OF LETTING IT FLOW INTO OUT - THE
+000620*    SAME FILE AND CONVENTION CXB40091 USES.
+000630*
+000640     SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS SUSPENSE-FILE-STATUS.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  SUSPENSE-FILE
+000710     RECORDING MODE IS F.
+000720 01  SUSPENSE-RECORD.
+000730     05  SU-IN-STRING          PIC X(80).
+000740     05  SU-IN-LENGTH          PIC 9(03).
+000750*
+000760 WORKING-STORAGE SECTION.
+000770*
+000780*    STANDALONE COUNTERS AND SWITCHES
+000790*
+000800 77  PROGRAM-NAME              PIC X(08)  VALUE 'CXB40096'.
+000810*
+000820 77  SUSPENSE-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000830     88  SUSPENSE-FILE-OK                    VALUE '00'.
+000835     88  SUSPENSE-FILE-NOT-FOUND             VALUE '35'.
+000840*
+000850*    WS-SCAN-INDEX WALKS BACKWARD FROM THE COPIED LENGTH LOOKING
+000860*    FOR THE LAST NON-SPACE BYTE; WS-SCAN-SWITCH STOPS THE SCAN.
+000870*    WS-VALID-INDEX AND WS-VALID-SWITCH ARE USED FOR THE EARLIER
+000880*    FORWARD SCAN THAT CHECKS FOR NON-PRINTABLE BYTES, THE SAME
+000890*    CHECK CXB40091 PERFORMS.
+000900*
+000910 77  WS-SCAN-INDEX             PIC 9(03)  USAGE IS COMP.
+000920 77  WS-SCAN-SWITCH            PIC X(01)  VALUE 'N'.
+000930     88  SCAN-DONE                           VALUE 'Y'.
+000940     88  SCAN-NOT-DONE                       VALUE 'N'.
+000950*
+000960 77  WS-VALID-INDEX            PIC 9(03)  USAGE IS COMP.
+000970 77  WS-VALID-SWITCH           PIC X(01)  VALUE 'Y'.
+000980     88  INPUT-IS-VALID                      VALUE 'Y'.
+000990     88  INPUT-IS-NOT-VALID                  VALUE 'N'.
+001000 77  WS-LOW-PRINTABLE          PIC X(01)  VALUE SPACE.
+001010 77  WS-HIGH-PRINTABLE         PIC X(01)  VALUE '~'.
+001020*
+001030 LINKAGE SECTION.
+001040*
+001050 01  IN-STRING                 PIC X(80).
+001060 01  IN-LENGTH                 PIC 9(03)  USAGE IS COMP.
+001070 01  OUT-STRING                PIC X(80).
+001080 01  OUT-LENGTH                PIC 9(03)  USAGE IS COMP.
+001090*
+001100*    TRUNCATED-FLAG IS SET BY 0000-MAINLINE WHENEVER IN-LENGTH
+001110*    IS LARGER THAN OUT-STRING CAN HOLD, THE SAME CONVENTION
+001120*    CXB40091 USES.
+001130*
+001140 01  TRUNCATED-FLAG            PIC X(01).
+001150     88  STRING-TRUNCATED                    VALUE 'Y'.
+001160     88  STRING-NOT-TRUNCATED                VALUE 'N'.
+001170*
+001180*    REJECTED-FLAG IS SET BY 0000-MAINLINE WHENEVER THE IN
+001190*    STRING CONTAINS A NON-PRINTABLE BYTE.  THE CALLER SHOULD
+001200*    TREAT OUT AS UNSET WHEN THIS IS 'Y' - THE RECORD WAS ROUTED
+001210*    TO SUSPENSE INSTEAD.
+001220*
+001230 01  REJECTED-FLAG             PIC X(01).
+001240     88  INPUT-REJECTED                      VALUE 'Y'.
+001250     88  INPUT-ACCEPTED                      VALUE 'N'.
+001260*
+001270 PROCEDURE DIVISION USING IN-STRING
+001280                          IN-LENGTH
+001290                          OUT-STRING
+001300                          OUT-LENGTH
+001310                          TRUNCATED-FLAG
+001320                          REJECTED-FLAG.
+001330*
+001340*===============================================================
+001350*    0000-MAINLINE
+001360*===============================================================
+001370 0000-MAINLINE.
+001380*
+001390     SET INPUT-IS-VALID TO TRUE.
+001400     PERFORM 1000-CHECK-PRINTABLE-CHAR THRU 1000-EXIT
+001410         VARYING WS-VALID-INDEX FROM 1 BY 1
+001415         UNTIL WS-VALID-INDEX > IN-LENGTH
+001418            OR WS-VALID-INDEX > LENGTH OF IN-STRING
+001420            OR INPUT-IS-NOT-VALID.
+001430*
+001440     IF INPUT-IS-NOT-VALID
+001450         SET INPUT-REJECTED TO TRUE
+001460         MOVE SPACES TO OUT-STRING
+001470         MOVE 0 TO OUT-LENGTH
+001480         SET STRING-NOT-TRUNCATED TO TRUE
+001490         PERFORM 2000-WRITE-SUSPENSE-RECORD THRU 2000-EXIT
+001500         MOVE 8 TO RETURN-CODE
+001510     ELSE
+001520         SET INPUT-ACCEPTED TO TRUE
+001530         IF IN-LENGTH > LENGTH OF OUT-STRING
+001540             MOVE IN-STRING(1:LENGTH OF OUT-STRING) TO OUT-STRING
+001550             MOVE LENGTH OF OUT-STRING TO OUT-LENGTH
+001560             SET STRING-TRUNCATED TO TRUE
+001570             MOVE 4 TO RETURN-CODE
+001580         ELSE
+001590             MOVE IN-STRING TO OUT-STRING
+001600             MOVE IN-LENGTH TO OUT-LENGTH
+001610             SET STRING-NOT-TRUNCATED TO TRUE
+001620             MOVE 0 TO RETURN-CODE
+001630         END-IF
+001640*
+001650         MOVE OUT-LENGTH TO WS-SCAN-INDEX
+001660         SET SCAN-NOT-DONE TO TRUE
+001670         PERFORM 3000-TRIM-TRAILING-SPACES THRU 3000-EXIT
+001680             UNTIL SCAN-DONE
+001690         MOVE WS-SCAN-INDEX TO OUT-LENGTH
+001700     END-IF.
+001710*
+001720     EXIT PROGRAM.
+001730*
+001740*===============================================================
+001750*    1000-CHECK-PRINTABLE-CHAR
+001760*===============================================================
+001770 1000-CHECK-PRINTABLE-CHAR.
+001780*
+001790     IF IN-STRING(WS-VALID-INDEX:1) < WS-LOW-PRINTABLE
+001800         OR IN-STRING(WS-VALID-INDEX:1) > WS-HIGH-PRINTABLE
+001810         SET INPUT-IS-NOT-VALID TO TRUE
+001820     END-IF.
+001830*
+001840 1000-EXIT.
+001850     EXIT.
+001860*
+001870*===============================================================
+001880*    2000-WRITE-SUSPENSE-RECORD
+001890*===============================================================
+001900 2000-WRITE-SUSPENSE-RECORD.
+001910*
+001920     MOVE IN-STRING TO SU-IN-STRING.
+001930     MOVE IN-LENGTH TO SU-IN-LENGTH.
+001940*
+001950     OPEN EXTEND SUSPENSE-FILE.
+001960     IF NOT SUSPENSE-FILE-OK AND SUSPENSE-FILE-NOT-FOUND
+001970         CLOSE SUSPENSE-FILE
+001980         OPEN OUTPUT SUSPENSE-FILE
+001990     END-IF.
+001995*
+001997     IF SUSPENSE-FILE-OK OR SUSPENSE-FILE-NOT-FOUND
+002000         WRITE SUSPENSE-RECORD
+002002         IF NOT SUSPENSE-FILE-OK
+002004             DISPLAY 'CXB40096 SUSPENSE WRITE FAILED, STATUS='
+002006                 SUSPENSE-FILE-STATUS
+002008         END-IF
+002010         CLOSE SUSPENSE-FILE
+002012     ELSE
+002014         DISPLAY 'CXB40096 SUSPENSE OPEN FAILED, STATUS='
+002016             SUSPENSE-FILE-STATUS
+002018     END-IF.
+002020*
+002030 2000-EXIT.
+002040     EXIT.
+002050*
+002060*===============================================================
+002070*    3000-TRIM-TRAILING-SPACES
+002080*===============================================================
+002090 3000-TRIM-TRAILING-SPACES.
+002100*
+002110     IF WS-SCAN-INDEX = 0
+002120         SET SCAN-DONE TO TRUE
+002130     ELSE
+002140         IF OUT-STRING(WS-SCAN-INDEX:1) = SPACE
+002150             SUBTRACT 1 FROM WS-SCAN-INDEX
+002160         ELSE
+002170             SET SCAN-DONE TO TRUE
+002180         END-IF
+002190     END-IF.
+002200*
+002210 3000-EXIT.
+002220     EXIT.

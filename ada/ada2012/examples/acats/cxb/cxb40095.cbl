@@ -0,0 +1,209 @@
+000100* CXB40095.CBL
+000110*
+000120*     PROGRAM:  CXB40095   ("Copy_String_Upper")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Sibling of CXB40091 ("Copy_String") that upper-cases
+000160*          the string as it copies it.  It takes the same In/Out
+000170*          linkage shape as CXB40091, so callers that currently
+000180*          CALL CXB40091 can swap in this program without
+000190*          changing how they build the parameter list.
+000200*
+000210*     INPUTS:
+000220*          IN-STRING  - a character string, up to eighty bytes.
+000230*          IN-LENGTH  - the number of significant bytes in
+000240*                       IN-STRING.
+000250*
+000260*     OUTPUTS:
+000270*          OUT-STRING    - an upper-cased copy of IN-STRING.
+000280*          OUT-LENGTH    - the number of significant bytes
+000290*                          copied to OUT-STRING.
+000300*          TRUNCATED-FLAG - set when IN-LENGTH is larger than
+000310*                          OUT-STRING can hold.
+000320*          REJECTED-FLAG - set when IN-STRING contains a
+000330*                          non-printable byte; OUT-STRING is
+000340*                          left blank and the record is written
+000350*                          to SUSPENSE instead.
+000360*
+000370*     CHANGE HISTORY:
+000380*       09 AUG 2026   DPO   Initial release.
+000390*       09 AUG 2026   DPO   Added the printable-byte check, the
+000400*                           SUSPENSE file, and REJECTED-FLAG so
+000410*                           this program's linkage stays in step
+000420*                           with CXB40091's and it remains a
+000430*                           true drop-in replacement for it.
+000440*       09 AUG 2026   DPO   Restyled to the shop's standard
+000450*                           sequence-numbered, numbered-paragraph
+000460*                           layout; no functional change.
+000462*       09 AUG 2026   DPO   1000-CHECK-PRINTABLE-CHAR's scan is
+000464*                           now also bounded by LENGTH OF
+000466*                           IN-STRING, so an IN-LENGTH greater
+000468*                           than IN-STRING's 80 bytes can no
+000470*                           longer drive the scan out of bounds.
+000472*                           2000-WRITE-SUSPENSE-RECORD's OPEN
+000474*                           EXTEND fallback now only recreates
+000476*                           SUSPENSE on a genuine file-not-found
+000478*                           status ('35'), and the WRITE is now
+000479*                           status-checked, matching CXB40090's
+000480*                           AUDITLOG handling.
+000482*
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. CXB40095.
+000500 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000510 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000520 DATE-WRITTEN. 09 AUG 2026.
+000530 DATE-COMPILED.
+000540*
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580*
+000590*    SUSPENSE IS WHERE AN IN STRING THAT FAILS THE PRINTABLE-BYTE
+000600*    CHECK IS WRITTEN, INSTEAD OF LETTING IT FLOW INTO OUT - THE
+000610*    SAME FILE AND CONVENTION CXB40091 USES.
+000620*
+000630     SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS SUSPENSE-FILE-STATUS.
+000660*
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  SUSPENSE-FILE
+000700     RECORDING MODE IS F.
+000710 01  SUSPENSE-RECORD.
+000720     05  SU-IN-STRING          PIC X(80).
+000730     05  SU-IN-LENGTH          PIC 9(03).
+000740*
+000750 WORKING-STORAGE SECTION.
+000760*
+000770*    STANDALONE COUNTERS AND SWITCHES
+000780*
+000790 77  PROGRAM-NAME              PIC X(08)  VALUE 'CXB40095'.
+000800*
+000810 77  SUSPENSE-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000820     88  SUSPENSE-FILE-OK                    VALUE '00'.
+000825     88  SUSPENSE-FILE-NOT-FOUND             VALUE '35'.
+000830*
+000840*    WS-SCAN-INDEX WALKS THE IN STRING ONE BYTE AT A TIME WHILE
+000850*    WS-VALID-SWITCH RECORDS WHETHER A NON-PRINTABLE BYTE
+000860*    (OUTSIDE SPACE THROUGH THE TILDE) HAS BEEN SEEN - THE SAME
+000870*    CHECK CXB40091 PERFORMS.
+000880*
+000890 77  WS-SCAN-INDEX             PIC 9(03)  USAGE IS COMP.
+000900 77  WS-VALID-SWITCH           PIC X(01)  VALUE 'Y'.
+000910     88  INPUT-IS-VALID                      VALUE 'Y'.
+000920     88  INPUT-IS-NOT-VALID                  VALUE 'N'.
+000930 77  WS-LOW-PRINTABLE          PIC X(01)  VALUE SPACE.
+000940 77  WS-HIGH-PRINTABLE         PIC X(01)  VALUE '~'.
+000950*
+000960 LINKAGE SECTION.
+000970*
+000980 01  IN-STRING                 PIC X(80).
+000990 01  IN-LENGTH                 PIC 9(03)  USAGE IS COMP.
+001000 01  OUT-STRING                PIC X(80).
+001010 01  OUT-LENGTH                PIC 9(03)  USAGE IS COMP.
+001020*
+001030*    TRUNCATED-FLAG IS SET BY 0000-MAINLINE WHENEVER IN-LENGTH
+001040*    IS LARGER THAN OUT-STRING CAN HOLD, THE SAME CONVENTION
+001050*    CXB40091 USES.
+001060*
+001070 01  TRUNCATED-FLAG            PIC X(01).
+001080     88  STRING-TRUNCATED                    VALUE 'Y'.
+001090     88  STRING-NOT-TRUNCATED                VALUE 'N'.
+001100*
+001110*    REJECTED-FLAG IS SET BY 0000-MAINLINE WHENEVER THE IN
+001120*    STRING CONTAINS A NON-PRINTABLE BYTE.  THE CALLER SHOULD
+001130*    TREAT OUT AS UNSET WHEN THIS IS 'Y' - THE RECORD WAS ROUTED
+001140*    TO SUSPENSE INSTEAD.
+001150*
+001160 01  REJECTED-FLAG             PIC X(01).
+001170     88  INPUT-REJECTED                      VALUE 'Y'.
+001180     88  INPUT-ACCEPTED                      VALUE 'N'.
+001190*
+001200 PROCEDURE DIVISION USING IN-STRING
+001210                          IN-LENGTH
+001220                          OUT-STRING
+001230                          OUT-LENGTH
+001240                          TRUNCATED-FLAG
+001250                          REJECTED-FLAG.
+001260*
+001270*===============================================================
+001280*    0000-MAINLINE
+001290*===============================================================
+001300 0000-MAINLINE.
+001310*
+001320     SET INPUT-IS-VALID TO TRUE.
+001330     PERFORM 1000-CHECK-PRINTABLE-CHAR THRU 1000-EXIT
+001340         VARYING WS-SCAN-INDEX FROM 1 BY 1
+001350         UNTIL WS-SCAN-INDEX > IN-LENGTH
+001355            OR WS-SCAN-INDEX > LENGTH OF IN-STRING
+001360            OR INPUT-IS-NOT-VALID.
+001360*
+001370     IF INPUT-IS-NOT-VALID
+001380         SET INPUT-REJECTED TO TRUE
+001390         MOVE SPACES TO OUT-STRING
+001400         MOVE 0 TO OUT-LENGTH
+001410         SET STRING-NOT-TRUNCATED TO TRUE
+001420         PERFORM 2000-WRITE-SUSPENSE-RECORD THRU 2000-EXIT
+001430         MOVE 8 TO RETURN-CODE
+001440     ELSE
+001450         SET INPUT-ACCEPTED TO TRUE
+001460         IF IN-LENGTH > LENGTH OF OUT-STRING
+001470             MOVE IN-STRING(1:LENGTH OF OUT-STRING) TO OUT-STRING
+001480             MOVE LENGTH OF OUT-STRING TO OUT-LENGTH
+001490             SET STRING-TRUNCATED TO TRUE
+001500             MOVE 4 TO RETURN-CODE
+001510         ELSE
+001520             MOVE IN-STRING TO OUT-STRING
+001530             MOVE IN-LENGTH TO OUT-LENGTH
+001540             SET STRING-NOT-TRUNCATED TO TRUE
+001550             MOVE 0 TO RETURN-CODE
+001560         END-IF
+001570         INSPECT OUT-STRING CONVERTING
+001580             "abcdefghijklmnopqrstuvwxyz"
+001590             TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001600     END-IF.
+001610*
+001620     EXIT PROGRAM.
+001630*
+001640*===============================================================
+001650*    1000-CHECK-PRINTABLE-CHAR
+001660*===============================================================
+001670 1000-CHECK-PRINTABLE-CHAR.
+001680*
+001690     IF IN-STRING(WS-SCAN-INDEX:1) < WS-LOW-PRINTABLE
+001700         OR IN-STRING(WS-SCAN-INDEX:1) > WS-HIGH-PRINTABLE
+001710         SET INPUT-IS-NOT-VALID TO TRUE
+001720     END-IF.
+001730*
+001740 1000-EXIT.
+001750     EXIT.
+001760*
+001770*===============================================================
+001780*    2000-WRITE-SUSPENSE-RECORD
+001790*===============================================================
+001800 2000-WRITE-SUSPENSE-RECORD.
+001810*
+001820     MOVE IN-STRING TO SU-IN-STRING.
+001830     MOVE IN-LENGTH TO SU-IN-LENGTH.
+001840*
+001850     OPEN EXTEND SUSPENSE-FILE.
+001860     IF NOT SUSPENSE-FILE-OK AND SUSPENSE-FILE-NOT-FOUND
+001870         CLOSE SUSPENSE-FILE
+001880         OPEN OUTPUT SUSPENSE-FILE
+001890     END-IF.
+001895*
+001897     IF SUSPENSE-FILE-OK OR SUSPENSE-FILE-NOT-FOUND
+001900         WRITE SUSPENSE-RECORD
+001902         IF NOT SUSPENSE-FILE-OK
+001904             DISPLAY 'CXB40095 SUSPENSE WRITE FAILED, STATUS='
+001906                 SUSPENSE-FILE-STATUS
+001908         END-IF
+001910         CLOSE SUSPENSE-FILE
+001912     ELSE
+001914         DISPLAY 'CXB40095 SUSPENSE OPEN FAILED, STATUS='
+001916             SUSPENSE-FILE-STATUS
+001918     END-IF.
+001920*
+001930 2000-EXIT.
+001940     EXIT.

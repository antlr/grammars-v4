@@ -0,0 +1,149 @@
+000100* CXB40099.CBL
+000110*
+000120*     PROGRAM:  CXB40099   ("Reconcile_Double")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Reads the DBLLOG file written by CXB40098 and
+000160*          independently recomputes IN-INTEGER times two for
+000170*          every logged call.  Any record whose logged
+000180*          OUT-DOUBLE does not match the recomputed value is
+000190*          written to a reconciliation exception file, so a bad
+000200*          doubling run is caught the same day instead of being
+000210*          found weeks later downstream.  Records that CXB40098
+000220*          already flagged with OUT-OVERFLOW are reported
+000230*          separately rather than as silent mismatches, since
+000240*          the overflow flag already told the caller not to
+000250*          trust OUT-DOUBLE.
+000260*
+000270*     INPUTS:
+000280*          DBLLOG     - sequential log written by CXB40098, one
+000290*                       record per CXB40092 call.
+000300*
+000310*     OUTPUTS:
+000320*          DBLEXCP    - sequential exception file, one record per
+000330*                       logged call whose OUT-DOUBLE does not
+000340*                       equal IN-INTEGER times two.
+000350*
+000360*     CHANGE HISTORY:
+000370*       09 AUG 2026   DPO   Initial release.
+000375*       09 AUG 2026   DPO   Widened the integer fields to match
+000376*                           CXB40092's PIC S9(9) In/Out linkage.
+000380*
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. CXB40099.
+000410 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000420 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000430 DATE-WRITTEN. 09 AUG 2026.
+000440 DATE-COMPILED.
+000450*
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT DBL-LOG-FILE ASSIGN TO "DBLLOG"
+000500         ORGANIZATION IS SEQUENTIAL.
+000510     SELECT EXCEPTION-FILE ASSIGN TO "DBLEXCP"
+000520         ORGANIZATION IS SEQUENTIAL.
+000530*
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  DBL-LOG-FILE
+000570     RECORDING MODE IS F.
+000580 01  DBL-LOG-RECORD.
+000590     05  DL-IN-INTEGER         PIC S9(9)  USAGE IS BINARY.
+000600     05  DL-OUT-INTEGER        PIC S9(9)  USAGE IS BINARY.
+000610     05  DL-OUT-DOUBLE         PIC S9(9)  USAGE IS BINARY.
+000620     05  DL-OUT-OVERFLOW       PIC X(01).
+000630*
+000640 FD  EXCEPTION-FILE
+000650     RECORDING MODE IS F.
+000660 01  EXCEPTION-RECORD.
+000670     05  EX-IN-INTEGER         PIC S9(9)  USAGE IS BINARY.
+000680     05  EX-LOGGED-DOUBLE      PIC S9(9)  USAGE IS BINARY.
+000690     05  EX-EXPECTED-DOUBLE    PIC S9(9)  USAGE IS BINARY.
+000700*
+000710 WORKING-STORAGE SECTION.
+000720*
+000730*    STANDALONE COUNTERS AND SWITCHES
+000740*
+000750 77  WS-RECORD-COUNT           PIC 9(09)  COMP VALUE ZERO.
+000760 77  WS-MISMATCH-COUNT         PIC 9(09)  COMP VALUE ZERO.
+000770 77  WS-OVERFLOW-COUNT         PIC 9(09)  COMP VALUE ZERO.
+000780 77  WS-EXPECTED-DOUBLE        PIC S9(9)  USAGE IS BINARY.
+000790 77  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+000800     88  END-OF-LOG                          VALUE 'Y'.
+000810     88  NOT-END-OF-LOG                      VALUE 'N'.
+000820*
+000830 PROCEDURE DIVISION.
+000840*
+000850*===============================================================
+000860*    0000-MAINLINE
+000870*===============================================================
+000880 0000-MAINLINE.
+000890*
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000910*
+000920     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000930         UNTIL END-OF-LOG.
+000940*
+000950     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000960*
+000970     STOP RUN.
+000980*
+000990*===============================================================
+001000*    1000-INITIALIZE
+001010*===============================================================
+001020 1000-INITIALIZE.
+001030*
+001040     OPEN INPUT DBL-LOG-FILE.
+001050     OPEN OUTPUT EXCEPTION-FILE.
+001060*
+001070     READ DBL-LOG-FILE
+001080         AT END
+001090             SET END-OF-LOG TO TRUE
+001100     END-READ.
+001110*
+001120 1000-EXIT.
+001130     EXIT.
+001140*
+001150*===============================================================
+001160*    2000-PROCESS-RECORD
+001170*===============================================================
+001180 2000-PROCESS-RECORD.
+001190*
+001200     ADD 1 TO WS-RECORD-COUNT.
+001210*
+001220     IF DL-OUT-OVERFLOW = 'Y'
+001230         ADD 1 TO WS-OVERFLOW-COUNT
+001240     ELSE
+001250         COMPUTE WS-EXPECTED-DOUBLE = DL-IN-INTEGER * 2
+001260         IF WS-EXPECTED-DOUBLE NOT = DL-OUT-DOUBLE
+001270             ADD 1 TO WS-MISMATCH-COUNT
+001280             MOVE DL-IN-INTEGER      TO EX-IN-INTEGER
+001290             MOVE DL-OUT-DOUBLE      TO EX-LOGGED-DOUBLE
+001300             MOVE WS-EXPECTED-DOUBLE TO EX-EXPECTED-DOUBLE
+001310             WRITE EXCEPTION-RECORD
+001320         END-IF
+001330     END-IF.
+001340*
+001350     READ DBL-LOG-FILE
+001360         AT END
+001370             SET END-OF-LOG TO TRUE
+001380     END-READ.
+001390*
+001400 2000-EXIT.
+001410     EXIT.
+001420*
+001430*===============================================================
+001440*    9000-TERMINATE
+001450*===============================================================
+001460 9000-TERMINATE.
+001470*
+001480     CLOSE DBL-LOG-FILE.
+001490     CLOSE EXCEPTION-FILE.
+001500*
+001510     DISPLAY "CXB40099 RECORDS RECONCILED: " WS-RECORD-COUNT.
+001520     DISPLAY "CXB40099 MISMATCHES FOUND:    " WS-MISMATCH-COUNT.
+001530     DISPLAY "CXB40099 OVERFLOWS SKIPPED:   " WS-OVERFLOW-COUNT.
+001540*
+001550 9000-EXIT.
+001560     EXIT.

@@ -0,0 +1,271 @@
+000100* CXB40097.CBL
+000110*
+000120*     PROGRAM:  CXB40097   ("Control_Report")
+000130*
+000140*     PROGRAM DESCRIPTION:
+000150*          Reads the AUDITLOG file written by CXB40090 on every
+000160*          Initialize call and prints a daily control report of
+000170*          how many times each CXB400xx PROGRAM-NAME was
+000180*          invoked, broken out by device routing (printer,
+000190*          console, or declined).
+000200*
+000210*     INPUTS:
+000220*          AUDITLOG   - indexed audit file written by CXB40090,
+000230*                       keyed by call date, call time, and
+000240*                       program name, one record per Initialize
+000250*                       call.
+000260*
+000270*     OUTPUTS:
+000280*          CTLRPT     - sequential control report, one line per
+000290*                       distinct PROGRAM-NAME found in AUDITLOG.
+000300*
+000310*     CHANGE HISTORY:
+000320*       09 AUG 2026   DPO   Initial release.
+000330*       09 AUG 2026   DPO   AUDITLOG is now an indexed file keyed
+000340*                           by call date, call time, and program
+000350*                           name; this report now reads it in
+000360*                           ascending key order instead of plain
+000370*                           sequential order.
+000375*       09 AUG 2026   DPO   1000-INITIALIZE now checks
+000376*                           WS-AUDIT-FILE-OK after OPEN INPUT and
+000377*                           produces an empty (zero-count) report
+000378*                           instead of reading an unopened file
+000379*                           when AUDITLOG does not exist yet.
+000380*                           3000-FIND-OR-ADD-ENTRY now guards the
+000381*                           20-entry program table against
+000382*                           overflow instead of writing past it.
+000383*       09 AUG 2026   DPO   AUDIT-RECORD's key and DEVICE-ROUTED
+000384*                           fields now come from the shared
+000385*                           CXBAUDT copybook member instead of
+000386*                           being declared here directly.
+000387*
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. CXB40097.
+000340 AUTHOR. DATA-PROCESSING-OPERATIONS.
+000350 INSTALLATION. ACATS-BRIDGE-SUBSYSTEM.
+000360 DATE-WRITTEN. 09 AUG 2026.
+000370 DATE-COMPILED.
+000380*
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000422         ORGANIZATION IS INDEXED
+000424         ACCESS MODE IS SEQUENTIAL
+000426         RECORD KEY IS AL-AUDIT-KEY
+000428         FILE STATUS IS WS-AUDIT-STATUS.
+000440     SELECT REPORT-FILE ASSIGN TO "CTLRPT"
+000450         ORGANIZATION IS SEQUENTIAL.
+000460*
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  AUDIT-FILE
+000500     RECORDING MODE IS F.
+000510 01  AUDIT-RECORD.
+000520     COPY CXBAUDT
+000521         REPLACING ==CXB-AUDIT-KEY==     BY ==AL-AUDIT-KEY==
+000522                   ==CXB-CALL-DATE==     BY ==AL-CALL-DATE==
+000523                   ==CXB-CALL-TIME==     BY ==AL-CALL-TIME==
+000524                   ==CXB-PROGRAM-NAME==  BY ==AL-PROGRAM-NAME==
+000525                   ==CXB-DEVICE-ROUTED== BY ==AL-DEVICE-ROUTED==.
+000560*
+000570 FD  REPORT-FILE
+000580     RECORDING MODE IS F.
+000590 01  REPORT-RECORD.
+000600     05  RL-PROGRAM-NAME       PIC X(08).
+000610     05  FILLER                PIC X(02) VALUE SPACES.
+000620     05  RL-PRINTER-LABEL      PIC X(08) VALUE "PRINTER=".
+000630     05  RL-PRINTER-COUNT      PIC ZZZZZZ9.
+000640     05  FILLER                PIC X(02) VALUE SPACES.
+000650     05  RL-CONSOLE-LABEL      PIC X(08) VALUE "CONSOLE=".
+000660     05  RL-CONSOLE-COUNT      PIC ZZZZZZ9.
+000670     05  FILLER                PIC X(02) VALUE SPACES.
+000680     05  RL-DECLINED-LABEL     PIC X(09) VALUE "DECLINED=".
+000690     05  RL-DECLINED-COUNT     PIC ZZZZZZ9.
+000700*
+000710 01  HEADING-RECORD.
+000720     05  HL-TITLE              PIC X(26)
+000730         VALUE "CXB400 FAMILY CALL COUNTS ".
+000740     05  HL-LABEL              PIC X(05) VALUE "DATE=".
+000750     05  HL-DATE                PIC 9(06).
+000760*
+000770 WORKING-STORAGE SECTION.
+000780*
+000790*    STANDALONE COUNTERS AND SWITCHES
+000800*
+000810 77  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+000820     88  END-OF-AUDIT                        VALUE 'Y'.
+000830     88  NOT-END-OF-AUDIT                    VALUE 'N'.
+000832*
+000834 77  WS-AUDIT-STATUS           PIC X(02)  VALUE SPACES.
+000836     88  WS-AUDIT-FILE-OK                    VALUE '00'.
+000840*
+000850 77  WS-FOUND-SWITCH           PIC X(01)  VALUE 'N'.
+000860     88  ENTRY-FOUND                         VALUE 'Y'.
+000870     88  ENTRY-NOT-FOUND                     VALUE 'N'.
+000880*
+000890 77  WS-TABLE-COUNT            PIC 9(03)  COMP VALUE ZERO.
+000900 77  WS-IDX                    PIC 9(03)  COMP VALUE ZERO.
+000910 77  WS-FOUND-INDEX            PIC 9(03)  COMP VALUE ZERO.
+000920 77  WS-REPORT-DATE            PIC 9(06)  VALUE ZERO.
+000925 77  WS-TABLE-MAX              PIC 9(03)  COMP VALUE 20.
+000930*
+000940*    TABLE OF DISTINCT PROGRAM-NAMES SEEN IN AUDITLOG, WITH A
+000950*    CALL COUNT PER DEVICE ROUTING.
+000960*
+000970 01  WS-PROGRAM-TABLE.
+000980     05  WS-PROGRAM-ENTRY OCCURS 20 TIMES.
+000990         10  WS-TBL-PROGRAM-NAME   PIC X(08).
+001000         10  WS-TBL-PRINTER-COUNT  PIC 9(07)  COMP VALUE ZERO.
+001010         10  WS-TBL-CONSOLE-COUNT  PIC 9(07)  COMP VALUE ZERO.
+001020         10  WS-TBL-DECLINED-COUNT PIC 9(07)  COMP VALUE ZERO.
+001030*
+001040 PROCEDURE DIVISION.
+001050*
+001060*===============================================================
+001070*    0000-MAINLINE
+001080*===============================================================
+001090 0000-MAINLINE.
+001100*
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001120*
+001130     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001140         UNTIL END-OF-AUDIT.
+001150*
+001160     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+001170*
+001180     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001190*
+001200     STOP RUN.
+001210*
+001220*===============================================================
+001230*    1000-INITIALIZE
+001240*===============================================================
+001250 1000-INITIALIZE.
+001260*
+001270     ACCEPT WS-REPORT-DATE FROM DATE.
+001280*
+001290     OPEN INPUT AUDIT-FILE.
+001300     OPEN OUTPUT REPORT-FILE.
+001310*
+001320     MOVE WS-REPORT-DATE TO HL-DATE.
+001330     WRITE REPORT-RECORD FROM HEADING-RECORD.
+001340*
+001345     IF WS-AUDIT-FILE-OK
+001350         READ AUDIT-FILE
+001360             AT END
+001370                 SET END-OF-AUDIT TO TRUE
+001380         END-READ
+001385     ELSE
+001386         DISPLAY "CXB40097 AUDITLOG NOT AVAILABLE, STATUS="
+001387             WS-AUDIT-STATUS
+001388         SET END-OF-AUDIT TO TRUE
+001389     END-IF.
+001390*
+001400 1000-EXIT.
+001410     EXIT.
+001420*
+001430*===============================================================
+001440*    2000-PROCESS-RECORD
+001450*===============================================================
+001460 2000-PROCESS-RECORD.
+001470*
+001480     PERFORM 3000-FIND-OR-ADD-ENTRY THRU 3000-EXIT.
+001490*
+001495     IF WS-FOUND-INDEX > 0
+001500         EVALUATE AL-DEVICE-ROUTED
+001510             WHEN "PRINTER"
+001520                 ADD 1 TO WS-TBL-PRINTER-COUNT(WS-FOUND-INDEX)
+001530             WHEN "DECLINED"
+001540                 ADD 1 TO WS-TBL-DECLINED-COUNT(WS-FOUND-INDEX)
+001550             WHEN OTHER
+001560                 ADD 1 TO WS-TBL-CONSOLE-COUNT(WS-FOUND-INDEX)
+001570         END-EVALUATE
+001575     END-IF.
+001580*
+001590     READ AUDIT-FILE
+001600         AT END
+001610             SET END-OF-AUDIT TO TRUE
+001620     END-READ.
+001630*
+001640 2000-EXIT.
+001650     EXIT.
+001660*
+001670*===============================================================
+001680*    3000-FIND-OR-ADD-ENTRY
+001690*===============================================================
+001700 3000-FIND-OR-ADD-ENTRY.
+001710*
+001720     SET ENTRY-NOT-FOUND TO TRUE.
+001730*
+001740     PERFORM 3100-SCAN-ENTRY THRU 3100-EXIT
+001750         VARYING WS-IDX FROM 1 BY 1
+001760         UNTIL WS-IDX > WS-TABLE-COUNT OR ENTRY-FOUND.
+001770*
+001780     IF ENTRY-NOT-FOUND
+001790         IF WS-TABLE-COUNT >= WS-TABLE-MAX
+001792             DISPLAY "CXB40097 PROGRAM TABLE FULL - "
+001794                 AL-PROGRAM-NAME " NOT COUNTED"
+001796             MOVE ZERO TO WS-FOUND-INDEX
+001798         ELSE
+001801             ADD 1 TO WS-TABLE-COUNT
+001802             MOVE WS-TABLE-COUNT TO WS-FOUND-INDEX
+001810             MOVE AL-PROGRAM-NAME
+001820                 TO WS-TBL-PROGRAM-NAME(WS-FOUND-INDEX)
+001825         END-IF
+001830     END-IF.
+001840*
+001850 3000-EXIT.
+001860     EXIT.
+001870*
+001880*===============================================================
+001890*    3100-SCAN-ENTRY
+001900*===============================================================
+001910 3100-SCAN-ENTRY.
+001920*
+001930     IF WS-TBL-PROGRAM-NAME(WS-IDX) = AL-PROGRAM-NAME
+001940         SET ENTRY-FOUND TO TRUE
+001950         MOVE WS-IDX TO WS-FOUND-INDEX
+001960     END-IF.
+001970*
+001980 3100-EXIT.
+001990     EXIT.
+002000*
+002010*===============================================================
+002020*    8000-PRINT-REPORT
+002030*===============================================================
+002040 8000-PRINT-REPORT.
+002050*
+002060     PERFORM 8100-PRINT-ENTRY THRU 8100-EXIT
+002070         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TABLE-COUNT.
+002080*
+002090 8000-EXIT.
+002100     EXIT.
+002110*
+002120*===============================================================
+002130*    8100-PRINT-ENTRY
+002140*===============================================================
+002150 8100-PRINT-ENTRY.
+002160*
+002170     MOVE WS-TBL-PROGRAM-NAME(WS-IDX)   TO RL-PROGRAM-NAME.
+002180     MOVE WS-TBL-PRINTER-COUNT(WS-IDX)  TO RL-PRINTER-COUNT.
+002190     MOVE WS-TBL-CONSOLE-COUNT(WS-IDX)  TO RL-CONSOLE-COUNT.
+002200     MOVE WS-TBL-DECLINED-COUNT(WS-IDX) TO RL-DECLINED-COUNT.
+002210*
+002220     WRITE REPORT-RECORD.
+002230*
+002240 8100-EXIT.
+002250     EXIT.
+002260*
+002270*===============================================================
+002280*    9000-TERMINATE
+002290*===============================================================
+002300 9000-TERMINATE.
+002310*
+002320     CLOSE AUDIT-FILE.
+002330     CLOSE REPORT-FILE.
+002340*
+002350     DISPLAY "CXB40097 DISTINCT PROGRAMS: " WS-TABLE-COUNT.
+002360*
+002370 9000-EXIT.
+002380     EXIT.

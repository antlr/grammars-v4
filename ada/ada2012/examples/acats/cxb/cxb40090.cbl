@@ -46,6 +46,44 @@
       *    10 Jun 1996   SAIC   Incorporated reviewer comments for ACVC 2.1.
       *    26 Jun 1998   EDS    Substituted COBOL code provided by RBK Dewar
       *                         for original incorrect COBOL code
+      *    09 Aug 2026   DPO    DISPLAY-OPTION is now read from the
+      *                         DISPOPT control file at the start of MAIN
+      *                         instead of being wired to 'C', so
+      *                         operations can flip printer/console
+      *                         routing without a recompile.  IS-DECLINED
+      *                         is now a real branch: it suppresses the
+      *                         DISPLAY and reports that it was suppressed
+      *                         instead of falling through to the console.
+      *    09 Aug 2026   DPO    MAIN now appends one record to the
+      *                         AUDITLOG file on every call, recording
+      *                         PROGRAM-NAME, date, time, and which
+      *                         device the call was routed to, so
+      *                         Initialize invocations can be reconciled
+      *                         after the fact.
+      *    09 Aug 2026   DPO    AUDITLOG is now an indexed (keyed) file
+      *                         instead of a flat sequential one, keyed
+      *                         by call date, call time, and program
+      *                         name, so a specific call can be looked
+      *                         up directly instead of scanning the
+      *                         whole log.
+      *    09 Aug 2026   DPO    MAIN now sets RETURN-CODE (0 normal,
+      *                         4 when declined) so a calling batch
+      *                         job can check the outcome of this step.
+      *    09 Aug 2026   DPO    The open-failure fallback to OPEN OUTPUT
+      *                         now only fires on a genuine file-not-
+      *                         found status ('35'); any other non-zero
+      *                         open status is reported and fails the
+      *                         call instead of recreating (and
+      *                         truncating) AUDITLOG.  The WRITE to
+      *                         AUDITLOG is now also status-checked, so
+      *                         a duplicate-key collision on the
+      *                         date/time/program-name key is reported
+      *                         instead of silently dropping the
+      *                         record.
+      *    09 Aug 2026   DPO    AUDIT-RECORD's key and DEVICE-ROUTED
+      *                         fields now come from the shared
+      *                         CXBAUDT copybook member instead of
+      *                         being declared here directly.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CXB40090.
@@ -72,7 +110,47 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * DISPOPT is the control file that carries the current
+      * DISPLAY-OPTION setting ('P', 'C', or 'N').  It holds a single
+      * one byte record and is read once, at the start of MAIN.
+
+           SELECT CONTROL-FILE ASSIGN TO "DISPOPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+      * AUDITLOG is the persistent record of every Initialize call:
+      * one record per invocation, written by MAIN just before it
+      * returns to the caller.  It is keyed by call date, call time,
+      * and program name so a particular call can be looked up
+      * directly instead of always being read from the top.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AL-AUDIT-KEY
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CR-DISPLAY-OPTION     PIC X(1).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY CXBAUDT
+               REPLACING ==CXB-AUDIT-KEY==     BY ==AL-AUDIT-KEY==
+                         ==CXB-CALL-DATE==     BY ==AL-CALL-DATE==
+                         ==CXB-CALL-TIME==     BY ==AL-CALL-TIME==
+                         ==CXB-PROGRAM-NAME==  BY ==AL-PROGRAM-NAME==
+                         ==CXB-DEVICE-ROUTED== BY ==AL-DEVICE-ROUTED==.
+
        WORKING-STORAGE SECTION.
 
       * All local variables are listed in the Working-Storage Section.
@@ -86,6 +164,16 @@
            88  ON-CONSOLE                      VALUE 'C'.
            88  IS-DECLINED                     VALUE 'N'.
 
+       01  CONTROL-FILE-STATUS   PIC X(2).
+           88  CONTROL-FILE-OK                  VALUE '00'.
+
+       01  AUDIT-FILE-STATUS     PIC X(2).
+           88  AUDIT-FILE-OK                     VALUE '00'.
+           88  AUDIT-FILE-NOT-FOUND              VALUE '35'.
+           88  AUDIT-DUPLICATE-KEY               VALUE '22'.
+
+       01  DEVICE-ROUTED         PIC X(8)   VALUE SPACES.
+
        LINKAGE SECTION.
 
       * All passed variables are listed in the Linkage Section. The
@@ -100,6 +188,68 @@
        PROCEDURE DIVISION.
        MAIN.
 
-           DISPLAY PROGRAM-NAME
+      * Pick up the current DISPLAY-OPTION setting from the control
+      * file.  If the control file is missing or empty the routine
+      * keeps the compiled-in default of 'C' (console), so a site that
+      * has not yet set up DISPOPT sees the original behavior.
+
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-OK
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CR-DISPLAY-OPTION TO DISPLAY-OPTION
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN ON-PRINTER
+                   DISPLAY PROGRAM-NAME UPON PRINTER
+                   MOVE 'PRINTER' TO DEVICE-ROUTED
+                   MOVE 0 TO RETURN-CODE
+               WHEN IS-DECLINED
+                   DISPLAY 'CXB40090 OUTPUT SUPPRESSED - DECLINED'
+                   MOVE 'DECLINED' TO DEVICE-ROUTED
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY PROGRAM-NAME
+                   MOVE 'CONSOLE' TO DEVICE-ROUTED
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+      * Append one audit record for this call, regardless of which
+      * device it was routed to.
+
+           ACCEPT AL-CALL-DATE FROM DATE.
+           ACCEPT AL-CALL-TIME FROM TIME.
+           MOVE PROGRAM-NAME TO AL-PROGRAM-NAME.
+           MOVE DEVICE-ROUTED TO AL-DEVICE-ROUTED.
+
+           OPEN I-O AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK AND AUDIT-FILE-NOT-FOUND
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF AUDIT-FILE-OK OR AUDIT-FILE-NOT-FOUND
+               WRITE AUDIT-RECORD
+               IF NOT AUDIT-FILE-OK
+                   IF AUDIT-DUPLICATE-KEY
+                       DISPLAY 'CXB40090 AUDITLOG DUPLICATE KEY - '
+                           'RECORD NOT WRITTEN'
+                   ELSE
+                       DISPLAY 'CXB40090 AUDITLOG WRITE FAILED, '
+                           'STATUS=' AUDIT-FILE-STATUS
+                   END-IF
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY 'CXB40090 AUDITLOG OPEN FAILED, STATUS='
+                   AUDIT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
 
            EXIT PROGRAM.
